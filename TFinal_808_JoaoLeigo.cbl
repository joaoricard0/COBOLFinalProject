@@ -46,6 +46,15 @@
            SELECT OPTIONAL IND-TODOS ASSIGN "TODOS.TXT"
            ORGANISATION IS LINE SEQUENTIAL.
 
+           SELECT OPTIONAL IND-CSV ASSIGN "EXPORT.CSV"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL FIC-HISTORICO ASSIGN "HISTORICO.TXT"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL FIC-CONTROLO ASSIGN "CONTROLO.TXT"
+           ORGANISATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -68,6 +77,7 @@
            05 TITULO                       PIC X(30).
            05 LIVRO-TEMA-COD               PIC 9(5) BLANK WHEN ZEROS.
            05 LIVRO-AUTOR-COD              PIC 9(5) BLANK WHEN ZEROS.
+           05 NUM-EXEMPLARES               PIC 9(3) BLANK WHEN ZEROS.
 
        FD FIC-TEMAS.
        01 REGISTO-TEMAS.
@@ -97,6 +107,7 @@
            05 ALUGUER-LIVRO-COD            PIC 9(5) BLANK WHEN ZEROS.
            05 ALUGUER-CLIENTE-COD          PIC 9(5) BLANK WHEN ZEROS.
            05 ESTADO                       PIC X.
+           05 MULTA                        PIC 9(5)V99.
 
        FD IND-TODOS.
        01 REGISTO-TODOS-CLIENTE.
@@ -187,6 +198,29 @@
            05 TODOS25                      PIC X(13).
            05 IND-ALUGADOS-ESTADO          PIC X.
 
+       FD IND-CSV.
+       01 REGISTO-CSV.
+           05 LINHA-CSV                    PIC X(150).
+
+       FD FIC-HISTORICO.
+       01 REGISTO-HISTORICO.
+           05 HIST-FICHEIRO                PIC X(10).
+           05 HIST-COD                     PIC 9(5).
+           05 HIST-OPERACAO                PIC X(11).
+           05 HIST-DATA.
+               10 HIST-DIA                 PIC 99.
+               10 FILLER                   PIC X    VALUE "/".
+               10 HIST-MES                 PIC 99.
+               10 FILLER                   PIC X    VALUE "/".
+               10 HIST-ANO                 PIC 9999.
+           05 HIST-CAMPO-ANTIGO            PIC X(30).
+           05 HIST-CAMPO-NOVO              PIC X(30).
+
+       FD FIC-CONTROLO.
+       01 REGISTO-CONTROLO.
+           05 CONTROLO-SECCAO              PIC X(10).
+           05 CONTROLO-ESTADO              PIC X(11).
+
        WORKING-STORAGE SECTION.
        77 FS                               PIC XX.
 
@@ -212,6 +246,53 @@
        77 LINHA                            PIC 99  VALUE 4.
        77 PAGINA                           PIC 99  VALUE 1.
        77 NIF-TEMP                         PIC 9(9).
+       77 LIVRO-OCUPADO                    PIC X   VALUE "N".
+       77 ALUGUER-COD-SAVE                 PIC 9(5).
+       77 ALUGUER-CLIENTE-COD-SAVE         PIC 9(5).
+       77 ALUGUER-LIVRO-COD-SAVE           PIC 9(5).
+       77 PRAZO-ALUGUER-DIAS               PIC 99  VALUE 15.
+       77 VALOR-MULTA-DIA                  PIC 9V99 VALUE 0.50.
+       77 DIAS-ATRASO                      PIC S9(5).
+       77 DATA-ALUGUER-AAAAMMDD            PIC 9(8).
+       77 DATA-ENTREGA-AAAAMMDD            PIC 9(8).
+       77 MULTA-EDT                        PIC ZZZZ9.99.
+       77 NOME-PESQUISA                    PIC X(30).
+       77 NOME-PESQUISA-LEN                PIC 99.
+       77 OCORRENCIAS                      PIC 99.
+       77 ENCONTROU                        PIC X   VALUE "N".
+       77 DATA-SIST-AAAAMMDD                PIC 9(8).
+       77 EXEMPLARES-ALUGADOS                PIC 9(3) VALUE 0.
+       77 REFERENCIADO                     PIC X   VALUE "N".
+       77 NOME-ANTIGO-SAVE                 PIC X(30).
+       77 TITULO-ANTIGO-SAVE               PIC X(30).
+       77 TEMA-ANTIGO-SAVE                 PIC X(30).
+       77 AUTOR-ANTIGO-SAVE                PIC X(30).
+
+       01 TABELA-LIVROS-TOPO.
+           05 LIVRO-TOPO-ITEM OCCURS 200 TIMES.
+               10 LIVRO-TOPO-COD           PIC 9(5).
+               10 LIVRO-TOPO-CONTADOR      PIC 9(5).
+       01 TABELA-CLIENTES-TOPO.
+           05 CLIENTE-TOPO-ITEM OCCURS 200 TIMES.
+               10 CLIENTE-TOPO-COD         PIC 9(5).
+               10 CLIENTE-TOPO-CONTADOR    PIC 9(5).
+
+       77 TOTAL-LIVROS-TOPO                PIC 9(3) VALUE 0.
+       77 TOTAL-CLIENTES-TOPO              PIC 9(3) VALUE 0.
+       77 ITEM-TOPO-ENCONTRADO             PIC X   VALUE "N".
+       77 IDX-TOPO                         PIC 9(3) VALUE 0.
+       77 IDX-MAIOR-TOPO                   PIC 9(3) VALUE 0.
+       77 MAIOR-CONTADOR-TOPO              PIC 9(5) VALUE 0.
+       77 POSICAO-TOPO                     PIC 99  VALUE 0.
+       77 TOPO-N                           PIC 99  VALUE 5.
+
+       77 CONTROLO-CLIENTES-OK             PIC X   VALUE "N".
+       77 CONTROLO-LIVROS-OK               PIC X   VALUE "N".
+       77 CONTROLO-TEMAS-OK                PIC X   VALUE "N".
+       77 CONTROLO-AUTORES-OK              PIC X   VALUE "N".
+       77 CONTROLO-ALUGUERES-OK            PIC X   VALUE "N".
+       77 CONTROLO-ALGUMA-OK               PIC X   VALUE "N".
+       77 CONTROLO-EOF                     PIC X   VALUE "N".
 
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
@@ -304,30 +385,32 @@
                FOREGROUND-COLOR 5 HIGHLIGHT AT 0645
                DISPLAY "1             NOVO"
                HIGHLIGHT AT 0745
-               DISPLAY "2          ALTERAR"
+               DISPLAY "2        CONSULTAR"
                HIGHLIGHT AT 0845
-               DISPLAY "3         ELIMINAR"
+               DISPLAY "3          ALTERAR"
                HIGHLIGHT AT 0945
-               DISPLAY "4   LISTAGEM GERAL"
+               DISPLAY "4         ELIMINAR"
                HIGHLIGHT AT 1045
-               DISPLAY "0     MENU INICIAL"
+               DISPLAY "5   LISTAGEM GERAL"
                HIGHLIGHT AT 1145
+               DISPLAY "0     MENU INICIAL"
+               HIGHLIGHT AT 1245
                DISPLAY "[ ]INSIRA UMA OPCAO"
-               HIGHLIGHT AT 1344
+               HIGHLIGHT AT 1444
                MOVE "S" TO REPETIR-MENU
                PERFORM UNTIL REPETIR-MENU = "N"
-                   ACCEPT ESCOLHA AT 1345 AUTO
+                   ACCEPT ESCOLHA AT 1445 AUTO
                    EVALUATE ESCOLHA
                        WHEN 1 PERFORM CLIENTES-NOVO
-      *                WHEN 2 PERFORM CLIENTES-CONSULTAR
-                       WHEN 2 PERFORM CLIENTES-ALTERAR
-                       WHEN 3 PERFORM CLIENTES-ELIMINAR
-                       WHEN 4 PERFORM CLIENTES-LISTAGEM
+                       WHEN 2 PERFORM CLIENTES-CONSULTAR
+                       WHEN 3 PERFORM CLIENTES-ALTERAR
+                       WHEN 4 PERFORM CLIENTES-ELIMINAR
+                       WHEN 5 PERFORM CLIENTES-LISTAGEM
                        WHEN 0
                            MOVE "S" TO SAIR
                            MOVE "N" TO REPETIR-MENU
                        WHEN OTHER
-                           DISPLAY "OPCAO INCORRETA!" AT 1746
+                           DISPLAY "OPCAO INCORRETA!" AT 1846
                            FOREGROUND-COLOR 4 HIGHLIGHT
                            MOVE "S" TO REPETIR-MENU
                    END-EVALUATE
@@ -336,6 +419,14 @@
            MOVE "N" TO SAIR.
            MOVE "N" TO REPETIR-MENU.
 
+       HISTORICO-REGISTAR.
+           OPEN EXTEND FIC-HISTORICO.
+           MOVE DIA-SIST TO HIST-DIA.
+           MOVE MES-SIST TO HIST-MES.
+           MOVE ANO-SIST TO HIST-ANO.
+           WRITE REGISTO-HISTORICO.
+           CLOSE FIC-HISTORICO.
+
        CLIENTES-NOVO.
            DISPLAY CLS.
            PERFORM BASE.
@@ -494,6 +585,12 @@
                        NOT INVALID KEY
                            DISPLAY "CLIENTE CRIADO COM SUCESSO!"
                            FOREGROUND-COLOR 2 HIGHLIGHT AT 1603
+                           MOVE "CLIENTE" TO HIST-FICHEIRO
+                           MOVE CLIENTE-COD TO HIST-COD
+                           MOVE "CRIACAO" TO HIST-OPERACAO
+                           MOVE SPACES TO HIST-CAMPO-ANTIGO
+                           MOVE NOME TO HIST-CAMPO-NOVO
+                           PERFORM HISTORICO-REGISTAR
                    END-WRITE
                END-IF
            END-IF.
@@ -536,6 +633,7 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0621
                END-IF
            ELSE
+               MOVE NOME TO NOME-ANTIGO-SAVE
                DISPLAY "PREENCHA O FORMULARIO:     " AT 0403 HIGHLIGHT
                DISPLAY " NIF:" AT 0803 HIGHLIGHT
                DISPLAY "NOME:" AT 1003 HIGHLIGHT
@@ -663,6 +761,12 @@
                        NOT INVALID KEY
                            DISPLAY "CLIENTE ALTERADO COM SUCESSO!"
                            FOREGROUND-COLOR 2 HIGHLIGHT AT 1603
+                           MOVE "CLIENTE" TO HIST-FICHEIRO
+                           MOVE CLIENTE-COD TO HIST-COD
+                           MOVE "ALTERACAO" TO HIST-OPERACAO
+                           MOVE NOME-ANTIGO-SAVE TO HIST-CAMPO-ANTIGO
+                           MOVE NOME TO HIST-CAMPO-NOVO
+                           PERFORM HISTORICO-REGISTAR
                END-REWRITE
            END-IF.
 
@@ -671,6 +775,26 @@
            ACCEPT OMITTED AT 1821.
            MOVE "N" TO REPETIR-MENU.
 
+       CLIENTES-VERIFICA-REFERENCIA.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   MOVE "N" TO REFERENCIADO
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ALUGUER-CLIENTE-COD = CLIENTE-COD
+                                   AND ESTADO = "A" THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
        CLIENTES-ELIMINAR.
            DISPLAY CLS.
            PERFORM BASE.
@@ -705,14 +829,26 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0621
                END-IF
            ELSE
-               DELETE FIC-CLIENTES
-               INVALID KEY
-                   DISPLAY "ERRO AO ELIMINAR CLIENTE! "
+               PERFORM CLIENTES-VERIFICA-REFERENCIA
+               IF REFERENCIADO = "S" THEN
+                   DISPLAY "CLIENTE TEM ALUGUER EM ABERTO!"
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0621
-               NOT INVALID KEY
-                   DISPLAY "CLIENTE ELIMINADO COM SUCESSO!"
-                   FOREGROUND-COLOR 2 HIGHLIGHT AT 0621
-               END-DELETE
+               ELSE
+                   DELETE FIC-CLIENTES
+                   INVALID KEY
+                       DISPLAY "ERRO AO ELIMINAR CLIENTE! "
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0621
+                   NOT INVALID KEY
+                       DISPLAY "CLIENTE ELIMINADO COM SUCESSO!"
+                       FOREGROUND-COLOR 2 HIGHLIGHT AT 0621
+                       MOVE "CLIENTE" TO HIST-FICHEIRO
+                       MOVE CLIENTE-COD TO HIST-COD
+                       MOVE "ELIMINACAO" TO HIST-OPERACAO
+                       MOVE NOME TO HIST-CAMPO-ANTIGO
+                       MOVE SPACES TO HIST-CAMPO-NOVO
+                       PERFORM HISTORICO-REGISTAR
+                   END-DELETE
+               END-IF
            END-IF.
 
            DISPLAY "ENTER - CONTINUAR"
@@ -794,6 +930,112 @@
 
            MOVE "N" TO REPETIR-MENU.
 
+       CLIENTES-CONSULTAR.
+           DISPLAY CLS.
+           PERFORM BASE.
+           DISPLAY "CONSULTAR CLIENTES" FOREGROUND-COLOR 5
+           HIGHLIGHT AT 0217.
+
+           DISPLAY "INSIRA PARTE DO NOME:" AT 0403 HIGHLIGHT.
+           DISPLAY "NOME:" AT 0603 HIGHLIGHT.
+           DISPLAY "DEIXE EM BRANCO PARA RETROCEDER."
+           AT 0803 HIGHLIGHT.
+
+           ACCEPT NOME-PESQUISA HIGHLIGHT AT 0609.
+           DISPLAY "                                " AT 0803.
+
+           IF NOME-PESQUISA = SPACES THEN
+               DISPLAY " " AT 0609 HIGHLIGHT
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(NOME-PESQUISA))
+               TO NOME-PESQUISA-LEN
+               MOVE "N" TO ENCONTROU
+
+               DISPLAY "*********************************************" &
+               "**************************************************"
+               AT 0301
+
+               DISPLAY "C.CLIENTE" FOREGROUND-COLOR 5 HIGHLIGHT AT 0403
+               DISPLAY "NIF" FOREGROUND-COLOR 5 HIGHLIGHT AT 0414
+               DISPLAY "NOME" FOREGROUND-COLOR 5 HIGHLIGHT AT 0425
+               DISPLAY "DATA ADMISSAO" FOREGROUND-COLOR 5
+               HIGHLIGHT AT 0456
+               DISPLAY "EMAIL" FOREGROUND-COLOR 5 HIGHLIGHT AT 0472
+               DISPLAY "PAG" FOREGROUND-COLOR 5 HIGHLIGHT AT 2002
+               DISPLAY "|" FOREGROUND-COLOR 5 AT 2010
+
+               DISPLAY "*********************************************" &
+               "**************************************************"
+               AT 0501
+
+               MOVE 1 TO PAGINA
+               MOVE 0 TO CLIENTE-COD
+               START FIC-CLIENTES KEY > CLIENTE-COD
+                   INVALID KEY
+                       DISPLAY "FICHEIRO VAZIO. ENTER - CONTINUAR."
+                       HIGHLIGHT AT 2011
+                       DISPLAY "00" HIGHLIGHT AT 2006
+                       ACCEPT OMITTED AT 2054
+                   NOT INVALID KEY
+                       MOVE 6 TO LINHA
+                       IF FS <> "05" AND FS <> "23" THEN
+                           PERFORM UNTIL FS = "10"
+                               READ FIC-CLIENTES NEXT RECORD
+                                   NOT AT END
+                                       MOVE 0 TO OCORRENCIAS
+                                       INSPECT NOME TALLYING
+                                       OCORRENCIAS FOR ALL
+                                       NOME-PESQUISA
+                                       (1:NOME-PESQUISA-LEN)
+                                       IF OCORRENCIAS > 0 THEN
+                                           MOVE "S" TO ENCONTROU
+                                           DISPLAY PAGINA
+                                           HIGHLIGHT AT 2006
+                                           DISPLAY CLIENTE-COD
+                                           HIGHLIGHT LINE LINHA COL 3
+                                           DISPLAY NIF
+                                           HIGHLIGHT LINE LINHA COL 14
+                                           DISPLAY NOME
+                                           HIGHLIGHT LINE LINHA COL 25
+                                           DISPLAY DIA-ADMIT
+                                           HIGHLIGHT LINE LINHA COL 56
+                                           DISPLAY "/" LINE LINHA COL 58
+                                           DISPLAY MES-ADMIT
+                                           HIGHLIGHT LINE LINHA COL 59
+                                           DISPLAY "/" LINE LINHA COL 61
+                                           DISPLAY ANO-ADMIT
+                                           HIGHLIGHT LINE LINHA COL 62
+                                           DISPLAY EMAIL
+                                           HIGHLIGHT LINE LINHA COL 72
+                                           ADD 1 TO LINHA
+                                           IF LINHA = 19 THEN
+                                               MOVE 6 TO LINHA
+                                               DISPLAY
+                                               "ENTER - PROXIMA PAGINA"
+                                               HIGHLIGHT AT 2011
+                                               ACCEPT OMITTED AT 2053
+                                               ADD 1 TO PAGINA
+                                           END-IF
+                                       END-IF
+                               END-READ
+                           END-PERFORM
+                       END-IF
+                       IF ENCONTROU = "N" THEN
+                           DISPLAY "NENHUM CLIENTE ENCONTRADO!"
+                           FOREGROUND-COLOR 4 HIGHLIGHT LINE LINHA COL 3
+                           ADD 1 TO LINHA
+                       END-IF
+                   DISPLAY "*****************************************" &
+           "*********************************************************" &
+           "*********"
+           LINE LINHA COL 1
+                       DISPLAY "ENTER - CONTINUAR" HIGHLIGHT AT 2011
+                       ACCEPT OMITTED AT 2030
+               END-START
+           END-IF.
+
+           MOVE "N" TO REPETIR-MENU.
+
        MENU-LIVROS.
            PERFORM UNTIL SAIR = "S"
                DISPLAY CLS
@@ -860,6 +1102,7 @@
                    DISPLAY "      TITULO:" AT 0803 HIGHLIGHT
                    DISPLAY " CODIGO TEMA:" AT 1003 HIGHLIGHT
                    DISPLAY "CODIGO AUTOR:" AT 1203 HIGHLIGHT
+                   DISPLAY "N EXEMPLARES:" AT 1403 HIGHLIGHT
                    PERFORM WITH TEST AFTER UNTIL
                    TITULO > SPACES
                        ACCEPT TITULO HIGHLIGHT AT 0818
@@ -916,13 +1159,31 @@
                    END-IF
                    DISPLAY AUTOR-COD HIGHLIGHT AT 1218
 
+                   PERFORM WITH TEST AFTER UNTIL
+                   NUM-EXEMPLARES > 0
+                       ACCEPT NUM-EXEMPLARES AUTO HIGHLIGHT AT 1418
+                       IF NUM-EXEMPLARES = SPACES THEN
+                           DISPLAY "NUMERO INCORRETO! "
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 1418
+                       ELSE
+                           DISPLAY "                 " AT 1418
+                       END-IF
+                   END-PERFORM
+                   DISPLAY NUM-EXEMPLARES HIGHLIGHT AT 1418
+
                    WRITE REGISTO-LIVROS
                        INVALID KEY
                            DISPLAY "ERRO AO CRIAR LIVRO!"
-                           FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 1603
                        NOT INVALID KEY
                            DISPLAY "LIVRO CRIADO COM SUCESSO!"
-                           FOREGROUND-COLOR 2 HIGHLIGHT AT 1403
+                           FOREGROUND-COLOR 2 HIGHLIGHT AT 1603
+                           MOVE "LIVRO" TO HIST-FICHEIRO
+                           MOVE LIVRO-COD TO HIST-COD
+                           MOVE "CRIACAO" TO HIST-OPERACAO
+                           MOVE SPACES TO HIST-CAMPO-ANTIGO
+                           MOVE TITULO TO HIST-CAMPO-NOVO
+                           PERFORM HISTORICO-REGISTAR
                    END-WRITE
                END-IF
            END-IF.
@@ -957,10 +1218,12 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0618
                END-IF
            ELSE
+               MOVE TITULO TO TITULO-ANTIGO-SAVE
                DISPLAY "PREENCHA O FORMULARIO:" AT 0403 HIGHLIGHT
                DISPLAY "      TITULO:"AT 0803 HIGHLIGHT
                DISPLAY " CODIGO TEMA:" AT 1003 HIGHLIGHT
                DISPLAY "CODIGO AUTOR:" AT 1203 HIGHLIGHT
+               DISPLAY "N EXEMPLARES:" AT 1403 HIGHLIGHT
 
                PERFORM WITH TEST AFTER UNTIL
                TITULO > SPACES
@@ -1017,13 +1280,31 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 1220
                END-IF
 
+               PERFORM WITH TEST AFTER UNTIL
+               NUM-EXEMPLARES > 0
+                   ACCEPT NUM-EXEMPLARES AUTO HIGHLIGHT AT 1418
+                   IF NUM-EXEMPLARES = SPACES THEN
+                       DISPLAY "NUMERO INCORRETO! "
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1418
+                   ELSE
+                       DISPLAY "                 " AT 1418
+                   END-IF
+               END-PERFORM
+               DISPLAY NUM-EXEMPLARES HIGHLIGHT AT 1418
+
                REWRITE REGISTO-LIVROS
                    INVALID KEY
                        DISPLAY "ERRO AO ALTERAR LIVRO!"
-                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1603
                    NOT INVALID KEY
                        DISPLAY "LIVRO ALTERADO COM SUCESSO!"
-                       FOREGROUND-COLOR 2 HIGHLIGHT AT 1403
+                       FOREGROUND-COLOR 2 HIGHLIGHT AT 1603
+                       MOVE "LIVRO" TO HIST-FICHEIRO
+                       MOVE LIVRO-COD TO HIST-COD
+                       MOVE "ALTERACAO" TO HIST-OPERACAO
+                       MOVE TITULO-ANTIGO-SAVE TO HIST-CAMPO-ANTIGO
+                       MOVE TITULO TO HIST-CAMPO-NOVO
+                       PERFORM HISTORICO-REGISTAR
                END-REWRITE
            END-IF.
 
@@ -1032,6 +1313,26 @@
            ACCEPT OMITTED AT 1821.
            MOVE "N" TO REPETIR-MENU.
 
+       LIVROS-VERIFICA-REFERENCIA.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   MOVE "N" TO REFERENCIADO
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ALUGUER-LIVRO-COD = LIVRO-COD
+                                   AND ESTADO = "A" THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
        LIVROS-ELIMINAR.
            DISPLAY CLS.
            PERFORM BASE.
@@ -1064,14 +1365,26 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0618
                END-IF
            ELSE
-               DELETE FIC-LIVROS
-               INVALID KEY
-                   DISPLAY "ERRO AO ELIMINAR LIVRO! "
+               PERFORM LIVROS-VERIFICA-REFERENCIA
+               IF REFERENCIADO = "S" THEN
+                   DISPLAY "LIVRO TEM ALUGUER EM ABERTO!"
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
-               NOT INVALID KEY
-                   DISPLAY "LIVRO APAGADO!"
-                   FOREGROUND-COLOR 2 HIGHLIGHT AT 0803
-               END-DELETE
+               ELSE
+                   DELETE FIC-LIVROS
+                   INVALID KEY
+                       DISPLAY "ERRO AO ELIMINAR LIVRO! "
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+                   NOT INVALID KEY
+                       DISPLAY "LIVRO APAGADO!"
+                       FOREGROUND-COLOR 2 HIGHLIGHT AT 0803
+                       MOVE "LIVRO" TO HIST-FICHEIRO
+                       MOVE LIVRO-COD TO HIST-COD
+                       MOVE "ELIMINACAO" TO HIST-OPERACAO
+                       MOVE TITULO TO HIST-CAMPO-ANTIGO
+                       MOVE SPACES TO HIST-CAMPO-NOVO
+                       PERFORM HISTORICO-REGISTAR
+                   END-DELETE
+               END-IF
            END-IF.
 
            DISPLAY "ENTER - CONTINUAR"
@@ -1289,6 +1602,12 @@
                        NOT INVALID KEY
                            DISPLAY "TEMA CRIADO COM SUCESSO!"
                            FOREGROUND-COLOR 2 HIGHLIGHT AT 1003
+                           MOVE "TEMA" TO HIST-FICHEIRO
+                           MOVE TEMA-COD TO HIST-COD
+                           MOVE "CRIACAO" TO HIST-OPERACAO
+                           MOVE SPACES TO HIST-CAMPO-ANTIGO
+                           MOVE TEMA TO HIST-CAMPO-NOVO
+                           PERFORM HISTORICO-REGISTAR
                    END-WRITE
                END-IF
            END-IF.
@@ -1325,6 +1644,7 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0616
                END-IF
            ELSE
+               MOVE TEMA TO TEMA-ANTIGO-SAVE
                DISPLAY "PREENCHA O FORMULARIO:"
                AT 0403 HIGHLIGHT
                DISPLAY "TEMA:" AT 0803 HIGHLIGHT
@@ -1347,6 +1667,12 @@
                    NOT INVALID KEY
                        DISPLAY "TEMA ALTERADO COM SUCESSO!"
                        FOREGROUND-COLOR 2 HIGHLIGHT AT 1003
+                       MOVE "TEMA" TO HIST-FICHEIRO
+                       MOVE TEMA-COD TO HIST-COD
+                       MOVE "ALTERACAO" TO HIST-OPERACAO
+                       MOVE TEMA-ANTIGO-SAVE TO HIST-CAMPO-ANTIGO
+                       MOVE TEMA TO HIST-CAMPO-NOVO
+                       PERFORM HISTORICO-REGISTAR
                END-REWRITE
            END-IF.
 
@@ -1355,6 +1681,25 @@
            ACCEPT OMITTED AT 1821.
            MOVE "N" TO REPETIR-MENU.
 
+       TEMAS-VERIFICA-REFERENCIA.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO LIVRO-COD.
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   MOVE "N" TO REFERENCIADO
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   IF LIVRO-TEMA-COD = TEMA-COD THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
        TEMAS-ELIMINAR.
            DISPLAY CLS.
            PERFORM BASE.
@@ -1384,14 +1729,26 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0616
                END-IF
            ELSE
-               DELETE FIC-TEMAS
-               INVALID KEY
-                   DISPLAY "ERRO AO ELIMINAR TEMA!"
+               PERFORM TEMAS-VERIFICA-REFERENCIA
+               IF REFERENCIADO = "S" THEN
+                   DISPLAY "TEMA USADO POR UM LIVRO!"
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
-               NOT INVALID KEY
-                   DISPLAY "TEMA ELIMINADO COM SUCESSO!"
-                   FOREGROUND-COLOR 2 HIGHLIGHT AT 0803
-               END-DELETE
+               ELSE
+                   DELETE FIC-TEMAS
+                   INVALID KEY
+                       DISPLAY "ERRO AO ELIMINAR TEMA!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+                   NOT INVALID KEY
+                       DISPLAY "TEMA ELIMINADO COM SUCESSO!"
+                       FOREGROUND-COLOR 2 HIGHLIGHT AT 0803
+                       MOVE "TEMA" TO HIST-FICHEIRO
+                       MOVE TEMA-COD TO HIST-COD
+                       MOVE "ELIMINACAO" TO HIST-OPERACAO
+                       MOVE TEMA TO HIST-CAMPO-ANTIGO
+                       MOVE SPACES TO HIST-CAMPO-NOVO
+                       PERFORM HISTORICO-REGISTAR
+                   END-DELETE
+               END-IF
            END-IF.
 
            DISPLAY "ENTER - CONTINUAR"
@@ -1541,6 +1898,12 @@
                        NOT INVALID KEY
                            DISPLAY "AUTOR CRIADO COM SUCESSO!"
                            FOREGROUND-COLOR 2 HIGHLIGHT AT 1003
+                           MOVE "AUTOR" TO HIST-FICHEIRO
+                           MOVE AUTOR-COD TO HIST-COD
+                           MOVE "CRIACAO" TO HIST-OPERACAO
+                           MOVE SPACES TO HIST-CAMPO-ANTIGO
+                           MOVE AUTOR TO HIST-CAMPO-NOVO
+                           PERFORM HISTORICO-REGISTAR
                    END-WRITE
                END-IF
            END-IF.
@@ -1576,6 +1939,7 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0618
                END-IF
            ELSE
+               MOVE AUTOR TO AUTOR-ANTIGO-SAVE
                DISPLAY "INSIRA CODIGO DO AUTOR:" AT 0403 HIGHLIGHT
                DISPLAY "AUTOR:" AT 0803 HIGHLIGHT
                PERFORM WITH TEST AFTER UNTIL
@@ -1595,6 +1959,12 @@
                    NOT INVALID KEY
                        DISPLAY "AUTOR ALTERADO COM SUCESSO!"
                        FOREGROUND-COLOR 2 HIGHLIGHT AT 1003
+                       MOVE "AUTOR" TO HIST-FICHEIRO
+                       MOVE AUTOR-COD TO HIST-COD
+                       MOVE "ALTERACAO" TO HIST-OPERACAO
+                       MOVE AUTOR-ANTIGO-SAVE TO HIST-CAMPO-ANTIGO
+                       MOVE AUTOR TO HIST-CAMPO-NOVO
+                       PERFORM HISTORICO-REGISTAR
                END-REWRITE
            END-IF.
            DISPLAY "ENTER - CONTINUAR"
@@ -1602,6 +1972,25 @@
            ACCEPT OMITTED AT 1821.
            MOVE "N" TO REPETIR-MENU.
 
+       AUTORES-VERIFICA-REFERENCIA.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO LIVRO-COD.
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   MOVE "N" TO REFERENCIADO
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   IF LIVRO-AUTOR-COD = AUTOR-COD THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
        AUTORES-ELIMINAR.
            DISPLAY CLS.
            PERFORM BASE.
@@ -1627,14 +2016,26 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0618
                END-IF
            ELSE
-               DELETE FIC-AUTORES
-               INVALID KEY
-                   DISPLAY "ERRO AO ELIMINAR AUTOR!"
+               PERFORM AUTORES-VERIFICA-REFERENCIA
+               IF REFERENCIADO = "S" THEN
+                   DISPLAY "AUTOR USADO POR UM LIVRO!"
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
-               NOT INVALID KEY
-                   DISPLAY "AUTOR ELIMINADO COM SUCESSO!"
-                   FOREGROUND-COLOR 2 HIGHLIGHT AT 0803
-               END-DELETE
+               ELSE
+                   DELETE FIC-AUTORES
+                   INVALID KEY
+                       DISPLAY "ERRO AO ELIMINAR AUTOR!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+                   NOT INVALID KEY
+                       DISPLAY "AUTOR ELIMINADO COM SUCESSO!"
+                       FOREGROUND-COLOR 2 HIGHLIGHT AT 0803
+                       MOVE "AUTOR" TO HIST-FICHEIRO
+                       MOVE AUTOR-COD TO HIST-COD
+                       MOVE "ELIMINACAO" TO HIST-OPERACAO
+                       MOVE AUTOR TO HIST-CAMPO-ANTIGO
+                       MOVE SPACES TO HIST-CAMPO-NOVO
+                       PERFORM HISTORICO-REGISTAR
+                   END-DELETE
+               END-IF
            END-IF.
            DISPLAY "ENTER - CONTINUAR"
            HIGHLIGHT AT 1803.
@@ -1716,11 +2117,13 @@
                DISPLAY "4          ELIMINAR" AT 1045
                DISPLAY "5            LISTAR" AT 1145
                DISPLAY "6          DEVOLVER" AT 1245
-               DISPLAY "0      MENU INICIAL" AT 1345
-               DISPLAY "[ ] INSIRA UMA OPCAO" AT 1544
+               DISPLAY "7            ATRASOS" AT 1345
+               DISPLAY "8         MAIS ATIVOS" AT 1445
+               DISPLAY "0      MENU INICIAL" AT 1545
+               DISPLAY "[ ] INSIRA UMA OPCAO" AT 1744
                MOVE "S" TO REPETIR-MENU
                PERFORM UNTIL REPETIR-MENU = "N"
-                   ACCEPT ESCOLHA AT 1545 AUTO
+                   ACCEPT ESCOLHA AT 1745 AUTO
                    EVALUATE ESCOLHA
                        WHEN 1 PERFORM ALUGUERES-NOVO
                        WHEN 2 PERFORM ALUGUERES-CONSULTAR
@@ -1728,11 +2131,13 @@
                        WHEN 4 PERFORM ALUGUERES-ELIMINAR
                        WHEN 5 PERFORM ALUGUERES-LISTAGEM
                        WHEN 6 PERFORM ALUGUERES-DEVOLVER
+                       WHEN 7 PERFORM ALUGUERES-LISTAGEM-ATRASOS
+                       WHEN 8 PERFORM ALUGUERES-LISTAGEM-TOPO
                        WHEN 0
                            MOVE "S" TO SAIR
                            MOVE "N" TO REPETIR-MENU
                        WHEN OTHER
-                           DISPLAY "OPCAO INCORRETA!" AT 1845
+                           DISPLAY "OPCAO INCORRETA!" AT 2045
                            FOREGROUND-COLOR 4 HIGHLIGHT
                            MOVE "S" TO REPETIR-MENU
                    END-EVALUATE
@@ -1800,25 +2205,33 @@
 
                    PERFORM WITH TEST AFTER UNTIL
                    ALUGUER-LIVRO-COD > SPACES
+                   AND EXISTE = "S" AND LIVRO-OCUPADO = "N"
                        ACCEPT ALUGUER-LIVRO-COD AUTO HIGHLIGHT AT 1020
                        IF ALUGUER-LIVRO-COD = SPACES THEN
                            DISPLAY "LIVRO INCORRETO! "
                            FOREGROUND-COLOR 4 HIGHLIGHT AT 1020
                        ELSE
-                           DISPLAY "                " AT 1020
+                           MOVE ALUGUER-LIVRO-COD TO LIVRO-COD
+                           READ FIC-LIVROS KEY LIVRO-COD
+                               INVALID KEY
+                                   MOVE "N" TO EXISTE
+                               NOT INVALID KEY
+                                   MOVE "S" TO EXISTE
+                           END-READ
+                           IF (EXISTE = "N") THEN
+                               DISPLAY "LIVRO NAO EXISTE!"
+                               FOREGROUND-COLOR 4 HIGHLIGHT AT 1020
+                           ELSE
+                               PERFORM ALUGUERES-VERIFICA-LIVRO-OCUPADO
+                               IF LIVRO-OCUPADO = "S" THEN
+                                   DISPLAY "LIVRO JA ALUGADO!"
+                                   FOREGROUND-COLOR 4 HIGHLIGHT AT 1020
+                               ELSE
+                                   DISPLAY "                " AT 1020
+                               END-IF
+                           END-IF
                        END-IF
                    END-PERFORM
-                   MOVE ALUGUER-LIVRO-COD TO LIVRO-COD
-                   READ FIC-LIVROS KEY LIVRO-COD
-                       INVALID KEY
-                           MOVE "N" TO EXISTE
-                       NOT INVALID KEY
-                           MOVE "S" TO EXISTE
-                   END-READ
-                   IF (EXISTE = "N") THEN
-                       DISPLAY "LIVRO NAO EXISTE"
-                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1020
-                   END-IF
                    DISPLAY "/" AT 1224 HIGHLIGHT
                    DISPLAY "/" AT 1227 HIGHLIGHT
                    PERFORM WITH TEST AFTER UNTIL
@@ -1904,6 +2317,7 @@
                    MOVE 0 TO MES-ENTREGA
                    MOVE 0 TO DIA-ENTREGA
                    MOVE "A" TO ESTADO
+                   MOVE 0 TO MULTA
 
                    WRITE REGISTO-ALUGUER
                        INVALID KEY
@@ -1921,6 +2335,37 @@
            ACCEPT OMITTED AT 1821.
            MOVE "N" TO REPETIR-MENU.
 
+       ALUGUERES-VERIFICA-LIVRO-OCUPADO.
+           MOVE "N" TO LIVRO-OCUPADO.
+           MOVE 0 TO EXEMPLARES-ALUGADOS.
+           MOVE ALUGUER-COD TO ALUGUER-COD-SAVE.
+           MOVE ALUGUER-CLIENTE-COD TO ALUGUER-CLIENTE-COD-SAVE.
+           MOVE ALUGUER-LIVRO-COD TO ALUGUER-LIVRO-COD-SAVE.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   MOVE "N" TO LIVRO-OCUPADO
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                       OR EXEMPLARES-ALUGADOS >= NUM-EXEMPLARES
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ALUGUER-LIVRO-COD = LIVRO-COD
+                                   AND ESTADO = "A" THEN
+                                       ADD 1 TO EXEMPLARES-ALUGADOS
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       IF EXEMPLARES-ALUGADOS >= NUM-EXEMPLARES THEN
+                           MOVE "S" TO LIVRO-OCUPADO
+                       END-IF
+                   END-IF
+           END-START.
+           MOVE ALUGUER-COD-SAVE TO ALUGUER-COD.
+           MOVE ALUGUER-CLIENTE-COD-SAVE TO ALUGUER-CLIENTE-COD.
+           MOVE ALUGUER-LIVRO-COD-SAVE TO ALUGUER-LIVRO-COD.
+
        ALUGUERES-CONSULTAR.
            DISPLAY CLS.
            PERFORM BASE.
@@ -1992,6 +2437,9 @@
                    DISPLAY "DATA DEVOLUCAO:" AT 1603 HIGHLIGHT
                    DISPLAY FUNCTION CONCATENATE(DIA-ENTREGA, "/"
                    MES-ENTREGA, "/" ANO-ENTREGA ) AT 1620 HIGHLIGHT
+                   DISPLAY "         MULTA:" AT 1703 HIGHLIGHT
+                   MOVE MULTA TO MULTA-EDT
+                   DISPLAY MULTA-EDT AT 1720 HIGHLIGHT
                END-IF
            END-IF.
 
@@ -2161,6 +2609,7 @@
                    MOVE 0 TO DIA-ENTREGA
                    MOVE 0 TO MES-ENTREGA
                    MOVE 0 TO ANO-ENTREGA
+                   MOVE 0 TO MULTA
                END-IF
 
                MOVE "A" TO ESTADO
@@ -2354,6 +2803,303 @@
 
            MOVE "N" TO REPETIR-MENU.
 
+       ALUGUERES-LISTAGEM-ATRASOS.
+           DISPLAY CLS.
+           PERFORM BASE.
+           DISPLAY "LISTAGEM DE ATRASOS" FOREGROUND-COLOR 6 AT 0217.
+
+           DISPLAY "*************************************************" &
+           "**********************************************************"
+           AT 0301.
+
+           DISPLAY "COD AlUGUER" FOREGROUND-COLOR 6 AT 0403.
+           DISPLAY "CLIENTE" FOREGROUND-COLOR 6 AT 0416.
+           DISPLAY "EMAIL" FOREGROUND-COLOR 6 AT 0447.
+           DISPLAY "DATA ALUGUER" FOREGROUND-COLOR 6 AT 0478.
+           DISPLAY "DIAS ATRASO" FOREGROUND-COLOR 6 AT 0491.
+           DISPLAY "PAG." FOREGROUND-COLOR 6 AT 2002.
+           DISPLAY "|" FOREGROUND-COLOR 6 AT 2009.
+
+           DISPLAY "*************************************************" &
+           "**********************************************************"
+           AT 0501.
+           DISPLAY "*************************************************" &
+           "**********************************************************"
+           AT 1901.
+
+           COMPUTE DATA-SIST-AAAAMMDD =
+               ANO-SIST * 10000 + MES-SIST * 100
+               + DIA-SIST.
+
+           MOVE 1 TO PAGINA.
+           MOVE "N" TO ENCONTROU.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   DISPLAY "FICHEIRO VAZIO. ENTER - CONTINUAR."
+                   HIGHLIGHT AT 2011
+                   DISPLAY "00" HIGHLIGHT AT 2006
+                   ACCEPT OMITTED AT 2050
+               NOT INVALID KEY
+                   MOVE 6 TO LINHA
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ESTADO = "A" THEN
+                                       COMPUTE
+                                       DATA-ALUGUER-AAAAMMDD =
+                                       ANO-ALUGUER * 10000
+                                       + MES-ALUGUER * 100
+                                       + DIA-ALUGUER
+
+                                       COMPUTE DIAS-ATRASO =
+                                       FUNCTION INTEGER-OF-DATE
+                                       (DATA-SIST-AAAAMMDD) -
+                                       FUNCTION INTEGER-OF-DATE
+                                       (DATA-ALUGUER-AAAAMMDD) -
+                                       PRAZO-ALUGUER-DIAS
+
+                                       IF DIAS-ATRASO > 0 THEN
+                                           MOVE "S" TO ENCONTROU
+                                           DISPLAY PAGINA
+                                           HIGHLIGHT AT 2006
+
+                                           DISPLAY ALUGUER-COD
+                                           HIGHLIGHT
+                                           LINE LINHA COL 3
+
+                                           MOVE
+                                           ALUGUER-CLIENTE-COD
+                                           TO CLIENTE-COD
+
+                                           READ FIC-CLIENTES
+                                           KEY CLIENTE-COD
+                                               INVALID KEY
+                                                   MOVE "N"
+                                                   TO EXISTE
+                                               NOT INVALID KEY
+                                                   MOVE "S"
+                                                   TO EXISTE
+                                           END-READ
+
+                                           IF (EXISTE = "N") THEN
+                                               DISPLAY
+                                               "DESCONHECIDO"
+                                               HIGHLIGHT
+                                               LINE LINHA COL 16
+                                               DISPLAY
+                                               "DESCONHECIDO"
+                                               HIGHLIGHT
+                                               LINE LINHA COL 47
+                                           ELSE
+                                               DISPLAY NOME
+                                               HIGHLIGHT
+                                               LINE LINHA COL 16
+                                               DISPLAY EMAIL
+                                               HIGHLIGHT
+                                               LINE LINHA COL 47
+                                           END-IF
+
+                                           DISPLAY FUNCTION
+                                           CONCATENATE
+                                           (DIA-ALUGUER,
+                                           "/" MES-ALUGUER,
+                                           "/" ANO-ALUGUER)
+                                           HIGHLIGHT
+                                           LINE LINHA COL 78
+
+                                           DISPLAY DIAS-ATRASO
+                                           HIGHLIGHT
+                                           LINE LINHA COL 91
+
+                                           ADD 1 TO LINHA
+                                           IF LINHA = 19 THEN
+                                               MOVE 6 TO LINHA
+                                               DISPLAY
+                                               "ENTER - PROXIMA"
+                                               & " PAGINA."
+                                               HIGHLIGHT AT 2011
+                                               ACCEPT OMITTED
+                                               AT 2053
+                                               ADD 1 TO PAGINA
+                                           END-IF
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+                   IF ENCONTROU = "N" THEN
+                       DISPLAY "NENHUM ALUGUER EM ATRASO!"
+                       FOREGROUND-COLOR 4
+                       HIGHLIGHT LINE LINHA COL 3
+                       ADD 1 TO LINHA
+                   END-IF
+                   DISPLAY "*************************************" &
+           "*********************************************************" &
+           "*********"
+           LINE LINHA COL 1
+                   DISPLAY "ENTER - CONTINUAR"
+                   HIGHLIGHT AT 2011
+                   ACCEPT OMITTED AT 2030
+           END-START.
+
+           MOVE "N" TO REPETIR-MENU.
+
+       ALUGUERES-TOPO-ACUMULAR-LIVRO.
+           MOVE "N" TO ITEM-TOPO-ENCONTRADO.
+           MOVE 1 TO IDX-TOPO.
+           PERFORM UNTIL IDX-TOPO > TOTAL-LIVROS-TOPO
+           OR ITEM-TOPO-ENCONTRADO = "S"
+               IF LIVRO-TOPO-COD(IDX-TOPO) = ALUGUER-LIVRO-COD THEN
+                   ADD 1 TO LIVRO-TOPO-CONTADOR(IDX-TOPO)
+                   MOVE "S" TO ITEM-TOPO-ENCONTRADO
+               ELSE
+                   ADD 1 TO IDX-TOPO
+               END-IF
+           END-PERFORM.
+           IF ITEM-TOPO-ENCONTRADO = "N"
+           AND TOTAL-LIVROS-TOPO < 200 THEN
+               ADD 1 TO TOTAL-LIVROS-TOPO
+               MOVE ALUGUER-LIVRO-COD
+               TO LIVRO-TOPO-COD(TOTAL-LIVROS-TOPO)
+               MOVE 1 TO LIVRO-TOPO-CONTADOR(TOTAL-LIVROS-TOPO)
+           END-IF.
+
+       ALUGUERES-TOPO-ACUMULAR-CLIENTE.
+           MOVE "N" TO ITEM-TOPO-ENCONTRADO.
+           MOVE 1 TO IDX-TOPO.
+           PERFORM UNTIL IDX-TOPO > TOTAL-CLIENTES-TOPO
+           OR ITEM-TOPO-ENCONTRADO = "S"
+               IF CLIENTE-TOPO-COD(IDX-TOPO) = ALUGUER-CLIENTE-COD THEN
+                   ADD 1 TO CLIENTE-TOPO-CONTADOR(IDX-TOPO)
+                   MOVE "S" TO ITEM-TOPO-ENCONTRADO
+               ELSE
+                   ADD 1 TO IDX-TOPO
+               END-IF
+           END-PERFORM.
+           IF ITEM-TOPO-ENCONTRADO = "N"
+           AND TOTAL-CLIENTES-TOPO < 200 THEN
+               ADD 1 TO TOTAL-CLIENTES-TOPO
+               MOVE ALUGUER-CLIENTE-COD
+               TO CLIENTE-TOPO-COD(TOTAL-CLIENTES-TOPO)
+               MOVE 1 TO CLIENTE-TOPO-CONTADOR(TOTAL-CLIENTES-TOPO)
+           END-IF.
+
+       ALUGUERES-LISTAGEM-TOPO.
+           DISPLAY CLS.
+           PERFORM BASE.
+           DISPLAY "LIVROS E CLIENTES MAIS ATIVOS"
+           FOREGROUND-COLOR 6 AT 0217.
+
+           INITIALIZE TABELA-LIVROS-TOPO.
+           INITIALIZE TABELA-CLIENTES-TOPO.
+           MOVE 0 TO TOTAL-LIVROS-TOPO.
+           MOVE 0 TO TOTAL-CLIENTES-TOPO.
+
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   PERFORM
+                                   ALUGUERES-TOPO-ACUMULAR-LIVRO
+                                   PERFORM
+                                   ALUGUERES-TOPO-ACUMULAR-CLIENTE
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
+           DISPLAY "LIVROS MAIS ALUGADOS" FOREGROUND-COLOR 6 AT 0403.
+           DISPLAY "TITULO" FOREGROUND-COLOR 6 AT 0503.
+           DISPLAY "N ALUGUERES" FOREGROUND-COLOR 6 AT 0540.
+
+           IF TOTAL-LIVROS-TOPO = 0 THEN
+               DISPLAY "NENHUM ALUGUER REGISTADO!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 0603
+           ELSE
+               MOVE 6 TO LINHA
+               MOVE 1 TO POSICAO-TOPO
+               PERFORM UNTIL POSICAO-TOPO > TOPO-N
+               OR POSICAO-TOPO > TOTAL-LIVROS-TOPO
+                   MOVE 0 TO MAIOR-CONTADOR-TOPO
+                   MOVE 0 TO IDX-MAIOR-TOPO
+                   MOVE 1 TO IDX-TOPO
+                   PERFORM UNTIL IDX-TOPO > TOTAL-LIVROS-TOPO
+                       IF LIVRO-TOPO-CONTADOR(IDX-TOPO)
+                       > MAIOR-CONTADOR-TOPO THEN
+                           MOVE LIVRO-TOPO-CONTADOR(IDX-TOPO)
+                           TO MAIOR-CONTADOR-TOPO
+                           MOVE IDX-TOPO TO IDX-MAIOR-TOPO
+                       END-IF
+                       ADD 1 TO IDX-TOPO
+                   END-PERFORM
+                   MOVE LIVRO-TOPO-COD(IDX-MAIOR-TOPO) TO LIVRO-COD
+                   READ FIC-LIVROS KEY LIVRO-COD
+                       INVALID KEY
+                           MOVE "LIVRO REMOVIDO" TO TITULO
+                       NOT INVALID KEY
+                           CONTINUE
+                   END-READ
+                   DISPLAY TITULO HIGHLIGHT LINE LINHA COL 3
+                   DISPLAY MAIOR-CONTADOR-TOPO
+                   HIGHLIGHT LINE LINHA COL 40
+                   MOVE 0 TO LIVRO-TOPO-CONTADOR(IDX-MAIOR-TOPO)
+                   ADD 1 TO LINHA
+                   ADD 1 TO POSICAO-TOPO
+               END-PERFORM
+           END-IF.
+
+           DISPLAY "CLIENTES MAIS ATIVOS" FOREGROUND-COLOR 6 AT 1203.
+           DISPLAY "NOME" FOREGROUND-COLOR 6 AT 1303.
+           DISPLAY "N ALUGUERES" FOREGROUND-COLOR 6 AT 1340.
+
+           IF TOTAL-CLIENTES-TOPO = 0 THEN
+               DISPLAY "NENHUM ALUGUER REGISTADO!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+           ELSE
+               MOVE 14 TO LINHA
+               MOVE 1 TO POSICAO-TOPO
+               PERFORM UNTIL POSICAO-TOPO > TOPO-N
+               OR POSICAO-TOPO > TOTAL-CLIENTES-TOPO
+                   MOVE 0 TO MAIOR-CONTADOR-TOPO
+                   MOVE 0 TO IDX-MAIOR-TOPO
+                   MOVE 1 TO IDX-TOPO
+                   PERFORM UNTIL IDX-TOPO > TOTAL-CLIENTES-TOPO
+                       IF CLIENTE-TOPO-CONTADOR(IDX-TOPO)
+                       > MAIOR-CONTADOR-TOPO THEN
+                           MOVE CLIENTE-TOPO-CONTADOR(IDX-TOPO)
+                           TO MAIOR-CONTADOR-TOPO
+                           MOVE IDX-TOPO TO IDX-MAIOR-TOPO
+                       END-IF
+                       ADD 1 TO IDX-TOPO
+                   END-PERFORM
+                   MOVE CLIENTE-TOPO-COD(IDX-MAIOR-TOPO) TO CLIENTE-COD
+                   READ FIC-CLIENTES KEY CLIENTE-COD
+                       INVALID KEY
+                           MOVE "CLIENTE REMOVIDO" TO NOME
+                       NOT INVALID KEY
+                           CONTINUE
+                   END-READ
+                   DISPLAY NOME HIGHLIGHT LINE LINHA COL 3
+                   DISPLAY MAIOR-CONTADOR-TOPO
+                   HIGHLIGHT LINE LINHA COL 40
+                   MOVE 0 TO CLIENTE-TOPO-CONTADOR(IDX-MAIOR-TOPO)
+                   ADD 1 TO LINHA
+                   ADD 1 TO POSICAO-TOPO
+               END-PERFORM
+           END-IF.
+
+           DISPLAY "ENTER - CONTINUAR"
+           HIGHLIGHT AT 2011.
+           ACCEPT OMITTED AT 2030.
+           MOVE "N" TO REPETIR-MENU.
+
        ALUGUERES-DEVOLVER.
            DISPLAY CLS.
            PERFORM BASE.
@@ -2484,6 +3230,29 @@
                    DISPLAY MES-ENTREGA AT 0823 HIGHLIGHT
                    DISPLAY ANO-ENTREGA AT 0826 HIGHLIGHT
 
+                   COMPUTE DATA-ALUGUER-AAAAMMDD =
+                       ANO-ALUGUER * 10000 + MES-ALUGUER * 100
+                       + DIA-ALUGUER
+                   COMPUTE DATA-ENTREGA-AAAAMMDD =
+                       ANO-ENTREGA * 10000 + MES-ENTREGA * 100
+                       + DIA-ENTREGA
+                   COMPUTE DIAS-ATRASO =
+                       FUNCTION INTEGER-OF-DATE(DATA-ENTREGA-AAAAMMDD) -
+                       FUNCTION INTEGER-OF-DATE(DATA-ALUGUER-AAAAMMDD) -
+                       PRAZO-ALUGUER-DIAS
+
+                   IF DIAS-ATRASO > 0 THEN
+                       COMPUTE MULTA = DIAS-ATRASO * VALOR-MULTA-DIA
+                   ELSE
+                       MOVE 0 TO DIAS-ATRASO
+                       MOVE 0 TO MULTA
+                   END-IF
+
+                   DISPLAY " DIAS DE ATRASO:" AT 1203 HIGHLIGHT
+                   DISPLAY DIAS-ATRASO AT 1220 HIGHLIGHT
+                   DISPLAY "  MULTA A PAGAR:" AT 1403 HIGHLIGHT
+                   MOVE MULTA TO MULTA-EDT
+                   DISPLAY MULTA-EDT AT 1420 HIGHLIGHT
 
                    REWRITE REGISTO-ALUGUER
                        INVALID KEY
@@ -2515,19 +3284,21 @@
                FOREGROUND-COLOR 6 HIGHLIGHT AT 0645
                DISPLAY "1              TUDO" HIGHLIGHT AT 0745
                DISPLAY "2         ALUGUERES" HIGHLIGHT AT 0845
-               DISPLAY "0      MENU INICIAL" HIGHLIGHT AT 0945
-               DISPLAY "[ ] INSIRA UMA OPCAO"HIGHLIGHT AT 1144
+               DISPLAY "3            EM CSV" HIGHLIGHT AT 0945
+               DISPLAY "0      MENU INICIAL" HIGHLIGHT AT 1045
+               DISPLAY "[ ] INSIRA UMA OPCAO"HIGHLIGHT AT 1244
                MOVE "S" TO REPETIR-MENU
                PERFORM UNTIL REPETIR-MENU = "N"
-                   ACCEPT ESCOLHA AT 1145 AUTO
+                   ACCEPT ESCOLHA AT 1245 AUTO
                    EVALUATE ESCOLHA
                        WHEN 1 PERFORM EXPORTAR-TUDO
                        WHEN 2 PERFORM EXPORTAR-ALUGUERES
+                       WHEN 3 PERFORM EXPORTAR-CSV
                        WHEN 0
                            MOVE "S" TO SAIR
                            MOVE "N" TO REPETIR-MENU
                        WHEN OTHER
-                           DISPLAY "OPCAO INCORRETA!" AT 1445
+                           DISPLAY "OPCAO INCORRETA!" AT 1545
                            FOREGROUND-COLOR 4 HIGHLIGHT
                            MOVE "S" TO REPETIR-MENU
                    END-EVALUATE
@@ -2536,18 +3307,110 @@
            MOVE "N" TO SAIR.
            MOVE "N" TO REPETIR-MENU.
 
+       EXPORTAR-TUDO-VERIFICAR-CONTROLO.
+           MOVE "N" TO CONTROLO-CLIENTES-OK.
+           MOVE "N" TO CONTROLO-LIVROS-OK.
+           MOVE "N" TO CONTROLO-TEMAS-OK.
+           MOVE "N" TO CONTROLO-AUTORES-OK.
+           MOVE "N" TO CONTROLO-ALUGUERES-OK.
+           MOVE "N" TO CONTROLO-ALGUMA-OK.
+           MOVE "N" TO CONTROLO-EOF.
+           OPEN INPUT FIC-CONTROLO.
+           PERFORM WITH TEST AFTER UNTIL CONTROLO-EOF = "S"
+               READ FIC-CONTROLO
+                   AT END
+                       MOVE "S" TO CONTROLO-EOF
+                   NOT AT END
+                       EVALUATE CONTROLO-SECCAO
+                           WHEN "CLIENTES"
+                               MOVE "S" TO CONTROLO-CLIENTES-OK
+                           WHEN "LIVROS"
+                               MOVE "S" TO CONTROLO-LIVROS-OK
+                           WHEN "TEMAS"
+                               MOVE "S" TO CONTROLO-TEMAS-OK
+                           WHEN "AUTORES"
+                               MOVE "S" TO CONTROLO-AUTORES-OK
+                           WHEN "ALUGUERES"
+                               MOVE "S" TO CONTROLO-ALUGUERES-OK
+                       END-EVALUATE
+                       MOVE "S" TO CONTROLO-ALGUMA-OK
+               END-READ
+           END-PERFORM.
+           CLOSE FIC-CONTROLO.
+
+       CONTROLO-MARCAR-CONCLUIDA.
+           OPEN EXTEND FIC-CONTROLO.
+           WRITE REGISTO-CONTROLO.
+           CLOSE FIC-CONTROLO.
+
        EXPORTAR-TUDO.
            DISPLAY CLS.
            PERFORM BASE.
            DISPLAY "EXPORTAR FICHEIRO" FOREGROUND-COLOR 6
            HIGHLIGHT AT 0217.
-           OPEN OUTPUT IND-TODOS.
+           PERFORM EXPORTAR-TUDO-VERIFICAR-CONTROLO.
+           IF CONTROLO-ALGUMA-OK = "S" THEN
+               OPEN EXTEND IND-TODOS
+           ELSE
+               OPEN OUTPUT IND-TODOS
+           END-IF.
            MOVE 6 TO LINHA.
+           IF CONTROLO-CLIENTES-OK = "S" THEN
+               DISPLAY "CLIENTES JA EXPORTADOS - A SALTAR"
+               FOREGROUND-COLOR 3 HIGHLIGHT LINE LINHA COL 3
+           ELSE
+               PERFORM EXPORTAR-TUDO-CLIENTES
+           END-IF.
+           ADD 1 TO LINHA.
+           IF CONTROLO-LIVROS-OK = "S" THEN
+               DISPLAY "LIVROS JA EXPORTADOS - A SALTAR"
+               FOREGROUND-COLOR 3 HIGHLIGHT LINE LINHA COL 3
+           ELSE
+               PERFORM EXPORTAR-TUDO-LIVROS
+           END-IF.
+           ADD 1 TO LINHA.
+           IF CONTROLO-TEMAS-OK = "S" THEN
+               DISPLAY "TEMAS JA EXPORTADOS - A SALTAR"
+               FOREGROUND-COLOR 3 HIGHLIGHT LINE LINHA COL 3
+           ELSE
+               PERFORM EXPORTAR-TUDO-TEMAS
+           END-IF.
+           ADD 1 TO LINHA.
+           IF CONTROLO-AUTORES-OK = "S" THEN
+               DISPLAY "AUTORES JA EXPORTADOS - A SALTAR"
+               FOREGROUND-COLOR 3 HIGHLIGHT LINE LINHA COL 3
+           ELSE
+               PERFORM EXPORTAR-TUDO-AUTORES
+           END-IF.
+           ADD 1 TO LINHA.
+           IF CONTROLO-ALUGUERES-OK = "S" THEN
+               DISPLAY "ALUGUERES JA EXPORTADOS - A SALTAR"
+               FOREGROUND-COLOR 3 HIGHLIGHT LINE LINHA COL 3
+           ELSE
+               PERFORM EXPORTAR-TUDO-ALUGUERES
+           END-IF.
+           IF CONTROLO-CLIENTES-OK = "S" AND CONTROLO-LIVROS-OK = "S"
+           AND CONTROLO-TEMAS-OK = "S" AND CONTROLO-AUTORES-OK = "S"
+           AND CONTROLO-ALUGUERES-OK = "S" THEN
+               OPEN OUTPUT FIC-CONTROLO
+               CLOSE FIC-CONTROLO
+           END-IF.
+           CLOSE IND-TODOS.
+           DISPLAY "ENTER - CONTINUAR "
+           HIGHLIGHT AT 1803.
+           ACCEPT OMITTED AT 1821.
+           MOVE "N" TO REPETIR-MENU.
+
+       EXPORTAR-TUDO-CLIENTES.
            MOVE 0 TO CLIENTE-COD.
            START FIC-CLIENTES KEY > CLIENTE-COD
                INVALID KEY
                    DISPLAY "FICHEIRO CLIENTES VAZIO"
                    HIGHLIGHT LINE LINHA COL 3
+                   MOVE "S" TO CONTROLO-CLIENTES-OK
+                   MOVE "CLIENTES" TO CONTROLO-SECCAO
+                   MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                   PERFORM CONTROLO-MARCAR-CONCLUIDA
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -2575,17 +3438,26 @@
                        END-PERFORM
                        DISPLAY "CLIENTES EXPORTADOS COM SUCESSO!"
                        FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3
+                       MOVE "S" TO CONTROLO-CLIENTES-OK
+                       MOVE "CLIENTES" TO CONTROLO-SECCAO
+                       MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                       PERFORM CONTROLO-MARCAR-CONCLUIDA
                    ELSE
                        DISPLAY "ERRO AO EXPORTAR CLIENTE!" HIGHLIGHT
                        FOREGROUND-COLOR 4 LINE LINHA COL 3
                    END-IF
            END-START.
-           ADD 1 TO LINHA
+
+       EXPORTAR-TUDO-LIVROS.
            MOVE 0 TO LIVRO-COD.
            START FIC-LIVROS KEY > LIVRO-COD
                INVALID KEY
                   DISPLAY "FICHEIRO DE LIVROS VAZIO!"
                    HIGHLIGHT LINE LINHA COL 3
+                   MOVE "S" TO CONTROLO-LIVROS-OK
+                   MOVE "LIVROS" TO CONTROLO-SECCAO
+                   MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                   PERFORM CONTROLO-MARCAR-CONCLUIDA
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -2608,17 +3480,26 @@
                        END-PERFORM
                        DISPLAY "LIVROS EXPORTADOS COM SUCESSO!"
                        HIGHLIGHT FOREGROUND-COLOR 2 LINE LINHA COL 3
+                       MOVE "S" TO CONTROLO-LIVROS-OK
+                       MOVE "LIVROS" TO CONTROLO-SECCAO
+                       MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                       PERFORM CONTROLO-MARCAR-CONCLUIDA
                    ELSE
                        DISPLAY "ERRO A EXPORTAR LIVROS" HIGHLIGHT
                        FOREGROUND-COLOR 4 LINE LINHA COL 3
                    END-IF
            END-START.
-           ADD 1 TO LINHA.
+
+       EXPORTAR-TUDO-TEMAS.
            MOVE 0 TO TEMA-COD.
            START FIC-TEMAS KEY > TEMA-COD
                INVALID KEY
                    DISPLAY "FICHEIRO DE TEMAS VAZIO!"
                    HIGHLIGHT LINE LINHA COL 3
+                   MOVE "S" TO CONTROLO-TEMAS-OK
+                   MOVE "TEMAS" TO CONTROLO-SECCAO
+                   MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                   PERFORM CONTROLO-MARCAR-CONCLUIDA
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -2633,17 +3514,26 @@
                        END-PERFORM
                        DISPLAY "TEMAS EXPORTADOS COM SUCESSO!"
                        FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3
+                       MOVE "S" TO CONTROLO-TEMAS-OK
+                       MOVE "TEMAS" TO CONTROLO-SECCAO
+                       MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                       PERFORM CONTROLO-MARCAR-CONCLUIDA
                    ELSE
                        DISPLAY "ERRO AO EXPORTAR TEMAS!" HIGHLIGHT
                        FOREGROUND-COLOR 4 LINE LINHA COL 3
                    END-IF
            END-START.
-           ADD 1 TO LINHA.
+
+       EXPORTAR-TUDO-AUTORES.
            MOVE 0 TO AUTOR-COD.
            START FIC-AUTORES KEY > AUTOR-COD
                INVALID KEY
                    DISPLAY "FICHEIRO DE AUTORES VAZIO!"
                    HIGHLIGHT LINE LINHA COL 3
+                   MOVE "S" TO CONTROLO-AUTORES-OK
+                   MOVE "AUTORES" TO CONTROLO-SECCAO
+                   MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                   PERFORM CONTROLO-MARCAR-CONCLUIDA
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -2658,17 +3548,26 @@
                        END-PERFORM
                        DISPLAY "AUTORES EXPORTADOS COM SUCESSO!"
                        FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3
+                       MOVE "S" TO CONTROLO-AUTORES-OK
+                       MOVE "AUTORES" TO CONTROLO-SECCAO
+                       MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                       PERFORM CONTROLO-MARCAR-CONCLUIDA
                    ELSE
                        DISPLAY "ERRO A EXPORTAR AUTORES!" HIGHLIGHT
                        FOREGROUND-COLOR 4 LINE LINHA COL 3
                    END-IF
            END-START.
-           ADD 1 TO LINHA.
+
+       EXPORTAR-TUDO-ALUGUERES.
            MOVE 0 TO ALUGUER-COD.
            START FIC-ALUGUERES KEY > ALUGUER-COD
                INVALID KEY
                    DISPLAY "FICHEIRO DE ALUGUERES VAZIO!"
                    FOREGROUND-COLOR 4 HIGHLIGHT LINE LINHA COL 3
+                   MOVE "S" TO CONTROLO-ALUGUERES-OK
+                   MOVE "ALUGUERES" TO CONTROLO-SECCAO
+                   MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                   PERFORM CONTROLO-MARCAR-CONCLUIDA
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -2709,17 +3608,15 @@
                        END-PERFORM
                        DISPLAY "ALUGUERES EXPORTADOS COM SUCESSO!"
                        FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3
+                       MOVE "S" TO CONTROLO-ALUGUERES-OK
+                       MOVE "ALUGUERES" TO CONTROLO-SECCAO
+                       MOVE "CONCLUIDA" TO CONTROLO-ESTADO
+                       PERFORM CONTROLO-MARCAR-CONCLUIDA
                    ELSE
                        DISPLAY "ERRO AO EXPORTAR ALUGUERES!" HIGHLIGHT
                        FOREGROUND-COLOR 4 LINE LINHA COL 3
                    END-IF
            END-START.
-
-           CLOSE IND-TODOS.
-           DISPLAY "ENTER - CONTINUAR "
-           HIGHLIGHT AT 1803.
-           ACCEPT OMITTED AT 1821.
-           MOVE "N" TO REPETIR-MENU.
        EXPORTAR-ALUGUERES.
            DISPLAY CLS.
            PERFORM BASE.
@@ -2781,4 +3678,205 @@
            HIGHLIGHT AT 1803.
            ACCEPT OMITTED AT 1821.
            MOVE "N" TO REPETIR-MENU.
+
+       EXPORTAR-CSV.
+           DISPLAY CLS.
+           PERFORM BASE.
+           DISPLAY "EXPORTAR EM CSV" FOREGROUND-COLOR 6 AT 0217.
+           OPEN OUTPUT IND-CSV.
+           MOVE 6 TO LINHA.
+
+           MOVE "COD,NIF,NOME,DATA ADMISSAO,EMAIL" TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO CLIENTE-COD.
+           START FIC-CLIENTES KEY > CLIENTE-COD
+               INVALID KEY
+                   DISPLAY "FICHEIRO CLIENTES VAZIO"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-CLIENTES NEXT RECORD
+                               NOT AT END
+                                   MOVE SPACES TO LINHA-CSV
+                                   STRING
+                                   CLIENTE-COD DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   NIF DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   FUNCTION TRIM(NOME)
+                                   DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   DIA-ADMIT DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   MES-ADMIT DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   ANO-ADMIT DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   FUNCTION TRIM(EMAIL)
+                                   DELIMITED BY SIZE
+                                   INTO LINHA-CSV
+                                   END-STRING
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+           DISPLAY "CLIENTES EXPORTADOS COM SUCESSO!"
+           FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3.
+           ADD 1 TO LINHA.
+
+           MOVE "COD,TITULO,COD TEMA,COD AUTOR,N EXEMPLARES"
+           TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO LIVRO-COD.
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   DISPLAY "FICHEIRO DE LIVROS VAZIO!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   MOVE SPACES TO LINHA-CSV
+                                   STRING
+                                   LIVRO-COD DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   FUNCTION TRIM(TITULO)
+                                   DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   LIVRO-TEMA-COD
+                                   DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   LIVRO-AUTOR-COD
+                                   DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   NUM-EXEMPLARES
+                                   DELIMITED BY SIZE
+                                   INTO LINHA-CSV
+                                   END-STRING
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+           DISPLAY "LIVROS EXPORTADOS COM SUCESSO!"
+           FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3.
+           ADD 1 TO LINHA.
+
+           MOVE "COD,TEMA" TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO TEMA-COD.
+           START FIC-TEMAS KEY > TEMA-COD
+               INVALID KEY
+                   DISPLAY "FICHEIRO DE TEMAS VAZIO!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-TEMAS NEXT RECORD
+                               NOT AT END
+                                   MOVE SPACES TO LINHA-CSV
+                                   STRING
+                                   TEMA-COD DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   FUNCTION TRIM(TEMA)
+                                   DELIMITED BY SIZE
+                                   INTO LINHA-CSV
+                                   END-STRING
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+           DISPLAY "TEMAS EXPORTADOS COM SUCESSO!"
+           FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3.
+           ADD 1 TO LINHA.
+
+           MOVE "COD,AUTOR" TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO AUTOR-COD.
+           START FIC-AUTORES KEY > AUTOR-COD
+               INVALID KEY
+                   DISPLAY "FICHEIRO DE AUTORES VAZIO!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-AUTORES NEXT RECORD
+                               NOT AT END
+                                   MOVE SPACES TO LINHA-CSV
+                                   STRING
+                                   AUTOR-COD DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   FUNCTION TRIM(AUTOR)
+                                   DELIMITED BY SIZE
+                                   INTO LINHA-CSV
+                                   END-STRING
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+           DISPLAY "AUTORES EXPORTADOS COM SUCESSO!"
+           FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3.
+           ADD 1 TO LINHA.
+
+           MOVE "COD,COD CLIENTE,COD LIVRO,DATA ALUGUER," &
+           "DATA DEVOLUCAO,ESTADO,MULTA" TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   DISPLAY "FICHEIRO DE ALUGUERES VAZIO!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   MOVE MULTA TO MULTA-EDT
+                                   MOVE SPACES TO LINHA-CSV
+                                   STRING
+                                   ALUGUER-COD DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   ALUGUER-CLIENTE-COD
+                                   DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   ALUGUER-LIVRO-COD
+                                   DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   DIA-ALUGUER DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   MES-ALUGUER DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   ANO-ALUGUER DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   DIA-ENTREGA DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   MES-ENTREGA DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   ANO-ENTREGA DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   ESTADO DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   FUNCTION TRIM(MULTA-EDT)
+                                   DELIMITED BY SIZE
+                                   INTO LINHA-CSV
+                                   END-STRING
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+           DISPLAY "ALUGUERES EXPORTADOS COM SUCESSO!"
+           FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA COL 3.
+
+           CLOSE IND-CSV.
+           DISPLAY "ENTER - CONTINUAR"
+           HIGHLIGHT AT 1803.
+           ACCEPT OMITTED AT 1821.
+           MOVE "N" TO REPETIR-MENU.
+
        END PROGRAM TAREFA_FINAL.
